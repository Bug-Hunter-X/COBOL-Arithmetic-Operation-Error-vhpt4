@@ -0,0 +1,13 @@
+      *****************************************************
+      *  WSRPT.CPY                                        *
+      *  FORMATTED RUN-HISTORY REPORT RECORD.              *
+      *****************************************************
+       01  REPORT-RECORD.
+           05  RPT-RUN-COUNT           PIC ZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-RUN-LABEL           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-RUN-DATE            PIC 9(8).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-RUN-TIME            PIC 9(6).
+           05  FILLER                  PIC X(24) VALUE SPACES.
