@@ -0,0 +1,9 @@
+      *****************************************************
+      *  WSCOUNT.CPY                                      *
+      *  RUN-COUNTER CONTROL RECORD - PERSISTED CUMULATIVE *
+      *  RUN COUNT AND LAST RUN LABEL FOR BUG / BUGONL.    *
+      *****************************************************
+       01  CTL-COUNTER-RECORD.
+           05  CTL-KEY                 PIC X(5)  VALUE "CTL01".
+           05  CTL-RUN-COUNT           PIC 9(5).
+           05  CTL-LAST-RUN-LABEL      PIC X(10).
