@@ -0,0 +1,12 @@
+      *****************************************************
+      *  WSAUDIT.CPY                                      *
+      *  AUDIT TRAIL RECORD - ONE PER EXECUTION OF BUG.    *
+      *  APPENDED TO AUDIT-FILE, READ BY BUGRPT.           *
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-COUNT           PIC 9(5).
+           05  AUD-RUN-LABEL           PIC X(10).
+           05  AUD-RUN-DATE            PIC 9(8).
+           05  AUD-RUN-TIME            PIC 9(6).
+           05  AUD-JOB-NAME            PIC X(8).
+           05  AUD-STEP-NAME           PIC X(8).
