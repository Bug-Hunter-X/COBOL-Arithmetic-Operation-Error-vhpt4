@@ -0,0 +1,18 @@
+      *****************************************************
+      *  WSCHKPT.CPY                                      *
+      *  RESTART/CHECKPOINT RECORD FOR THE TRANSACTION     *
+      *  PROCESSING LOOP IN BUG - ALLOWS RESUME AFTER AN   *
+      *  ABEND PARTWAY THROUGH TRANS-FILE.                 *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-NAME           PIC X(8).
+           05  CKPT-RUN-COUNT          PIC 9(5).
+           05  CKPT-RECORDS-PROCESSED  PIC 9(9).
+           05  CKPT-LAST-TRANS-ID      PIC X(6).
+           05  CKPT-DATE               PIC 9(8).
+           05  CKPT-TIME               PIC 9(6).
+           05  CKPT-STATUS             PIC X(1).
+      *        CKPT-STATUS: 'A' = ACTIVE (RESTART NEEDED)
+      *                      'C' = COMPLETE (NO RESTART NEEDED)
+           05  CKPT-AMOUNT-TOTAL       PIC S9(9)V99.
+           05  CKPT-INVALID-COUNT      PIC 9(9).
