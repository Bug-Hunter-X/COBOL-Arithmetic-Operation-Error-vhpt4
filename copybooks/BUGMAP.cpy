@@ -0,0 +1,33 @@
+      *****************************************************
+      *  BUGMAP.CPY                                       *
+      *  SYMBOLIC MAP FOR THE BUGONL RUN-COUNTER INQUIRY   *
+      *  AND CORRECTION SCREEN (MAPSET BUGSET, MAP BUGMAP).*
+      *  GENERATED-STYLE LAYOUT - HAND-MAINTAINED HERE     *
+      *  SINCE NO BMS ASSEMBLER STEP IS PRESENT IN BUILD.  *
+      *****************************************************
+       01  BUGMAPI.
+           05  FILLER                  PIC X(12).
+           05  RUNCNTL                 PIC S9(4) COMP.
+           05  RUNCNTF                 PIC X.
+           05  FILLER REDEFINES RUNCNTF.
+               10  RUNCNTA              PIC X.
+           05  RUNCNTI                 PIC 9(5).
+           05  LABELL                  PIC S9(4) COMP.
+           05  LABELF                  PIC X.
+           05  FILLER REDEFINES LABELF.
+               10  LABELA               PIC X.
+           05  LABELI                  PIC X(10).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                 PIC X.
+           05  MSGI                    PIC X(40).
+
+       01  BUGMAPO REDEFINES BUGMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  RUNCNTO                 PIC 9(5).
+           05  FILLER                  PIC X(3).
+           05  LABELO                  PIC X(10).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(40).
