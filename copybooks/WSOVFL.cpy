@@ -0,0 +1,11 @@
+      *****************************************************
+      *  WSOVFL.CPY                                       *
+      *  OVERFLOW/ROLLOVER ARCHIVE RECORD - WRITTEN WHEN   *
+      *  CTL-RUN-COUNT WOULD EXCEED ITS PIC 9(5) LIMIT.    *
+      *****************************************************
+       01  OVERFLOW-RECORD.
+           05  OVF-ARCHIVED-COUNT      PIC 9(5).
+           05  OVF-RUN-LABEL           PIC X(10).
+           05  OVF-ARCHIVE-DATE        PIC 9(8).
+           05  OVF-ARCHIVE-TIME        PIC 9(6).
+           05  OVF-MESSAGE             PIC X(40).
