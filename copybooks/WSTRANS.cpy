@@ -0,0 +1,12 @@
+      *****************************************************
+      *  WSTRANS.CPY                                      *
+      *  INPUT TRANSACTION RECORD LAYOUT - REPLACES THE    *
+      *  OLD BARE WS-ALPHANUMERIC-FIELD SCRATCH FIELD.     *
+      *****************************************************
+       01  TRANSACTION-RECORD.
+           05  TRANS-ID                PIC X(6).
+           05  TRANS-DATE              PIC 9(8).
+           05  TRANS-AMOUNT            PIC S9(7)V99.
+           05  TRANS-TYPE-CODE         PIC X(2).
+               88  TRANS-TYPE-VALID    VALUE "DR" "CR".
+           05  TRANS-DESCRIPTION       PIC X(20).
