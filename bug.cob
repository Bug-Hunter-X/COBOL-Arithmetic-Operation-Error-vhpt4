@@ -1,9 +1,391 @@
-01  WS-DATA-AREA. 
-    05  WS-NUMERIC-FIELD PIC 9(5) VALUE 0. 
-    05  WS-ALPHANUMERIC-FIELD PIC X(10). 
-
-PROCEDURE DIVISION. 
-    ADD 1 TO WS-NUMERIC-FIELD. 
-    MOVE 'Hello' TO WS-ALPHANUMERIC-FIELD. 
-    DISPLAY WS-NUMERIC-FIELD WS-ALPHANUMERIC-FIELD. 
-    STOP RUN.
\ No newline at end of file
+      ******************************************************************
+      *  PROGRAM-ID: BUG                                              *
+      *  RUN-COUNTER / GREETING STUB.                                 *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE ASSIGN TO "COUNTFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-CTL-KEY
+               FILE STATUS IS WS-COUNTER-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT OVERFLOW-FILE ASSIGN TO "OVFLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE.
+       01  FD-COUNTER-RECORD.
+           05  FD-CTL-KEY                 PIC X(5).
+           05  FD-CTL-RUN-COUNT           PIC 9(5).
+           05  FD-CTL-LAST-RUN-LABEL      PIC X(10).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  FD-CONTROL-RECORD              PIC X(10).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  FD-REPORT-RECORD               PIC X(59).
+
+       FD  OVERFLOW-FILE
+           RECORDING MODE IS F.
+       01  FD-OVERFLOW-RECORD             PIC X(69).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  FD-AUDIT-RECORD                PIC X(45).
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  FD-TRANS-RECORD                PIC X(45).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  FD-CHECKPOINT-RECORD           PIC X(63).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-AREA.
+           05  WS-NUMERIC-FIELD            PIC 9(5) VALUE 0.
+           05  WS-RUN-LABEL                PIC X(10) VALUE SPACES.
+           05  WS-RUN-DATE                 PIC 9(8) VALUE 0.
+           05  WS-RUN-TIME                 PIC 9(6) VALUE 0.
+
+       COPY WSCOUNT.
+       COPY WSRPT.
+       COPY WSOVFL.
+       COPY WSAUDIT.
+       COPY WSTRANS.
+       COPY WSCHKPT.
+
+       01  WS-FILE-STATUSES.
+           05  WS-COUNTER-STATUS           PIC X(2) VALUE SPACES.
+           05  WS-CONTROL-STATUS           PIC X(2) VALUE SPACES.
+           05  WS-REPORT-STATUS            PIC X(2) VALUE SPACES.
+           05  WS-OVERFLOW-STATUS          PIC X(2) VALUE SPACES.
+           05  WS-AUDIT-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-TRANS-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-CHKPT-STATUS             PIC X(2) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS-SW             PIC X VALUE "N".
+               88  EOF-TRANS               VALUE "Y".
+           05  WS-CHECKPOINT-FOUND-SW      PIC X VALUE "N".
+               88  CHECKPOINT-FOUND        VALUE "Y".
+           05  WS-COUNTER-FOUND-SW         PIC X VALUE "N".
+               88  COUNTER-RECORD-FOUND    VALUE "Y".
+
+       01  WS-CHECKPOINT-CONSTANTS.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+           05  WS-RECORDS-PROCESSED        PIC 9(9) VALUE 0.
+           05  WS-RECORDS-TO-SKIP          PIC 9(9) VALUE 0.
+
+       01  WS-TRANS-TOTALS.
+           05  WS-TRANS-AMOUNT-TOTAL       PIC S9(9)V99 VALUE 0.
+           05  WS-TRANS-INVALID-COUNT      PIC 9(9) VALUE 0.
+
+       01  WS-JOB-INFO.
+           05  WS-JOB-NAME                 PIC X(8) VALUE "BUGJOB".
+           05  WS-STEP-NAME                PIC X(8) VALUE "STEP01".
+
+       01  WS-COMMAND-LINE-PARM            PIC X(80) VALUE SPACES.
+       01  WS-CURRENT-DATE-TIME            PIC X(21) VALUE SPACES.
+
+       01  WS-OVERFLOW-CONSTANTS.
+           05  WS-MAX-COUNTER-VALUE        PIC 9(5) VALUE 99999.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-READ-COUNTER-FILE
+           PERFORM 1500-GET-RUN-LABEL
+           PERFORM 1550-GET-JOB-STEP-INFO
+           PERFORM 1600-GET-CURRENT-DATE-TIME
+           PERFORM 1700-CHECK-COUNTER-OVERFLOW
+           ADD 1 TO WS-NUMERIC-FIELD
+           PERFORM 1750-CHECK-RESTART-CHECKPOINT
+           PERFORM 1800-PROCESS-TRANSACTIONS
+           DISPLAY WS-NUMERIC-FIELD " " WS-RUN-LABEL " "
+               WS-RUN-DATE " " WS-RUN-TIME
+           PERFORM 2000-WRITE-COUNTER-FILE
+           PERFORM 2100-WRITE-REPORT-RECORD
+           PERFORM 2200-WRITE-AUDIT-RECORD
+           STOP RUN.
+
+       1000-READ-COUNTER-FILE.
+           MOVE 0 TO WS-NUMERIC-FIELD
+           OPEN I-O COUNTER-FILE
+           IF WS-COUNTER-STATUS = "35"
+               CLOSE COUNTER-FILE
+               OPEN OUTPUT COUNTER-FILE
+               CLOSE COUNTER-FILE
+               OPEN I-O COUNTER-FILE
+           END-IF
+           IF WS-COUNTER-STATUS = "00"
+               MOVE "CTL01" TO FD-CTL-KEY
+               READ COUNTER-FILE INTO CTL-COUNTER-RECORD
+                   INVALID KEY
+                       DISPLAY
+                          "BUG: COUNTER FILE EMPTY - STARTING AT ZERO"
+                   NOT INVALID KEY
+                       SET COUNTER-RECORD-FOUND TO TRUE
+                       MOVE CTL-RUN-COUNT TO WS-NUMERIC-FIELD
+               END-READ
+           ELSE
+               DISPLAY "BUG: COUNTER FILE NOT FOUND - STARTING AT ZERO"
+           END-IF.
+
+       1500-GET-RUN-LABEL.
+           MOVE SPACES TO WS-COMMAND-LINE-PARM
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-COMMAND-LINE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+           IF WS-COMMAND-LINE-PARM NOT = SPACES
+               MOVE WS-COMMAND-LINE-PARM(1:10) TO WS-RUN-LABEL
+           ELSE
+               PERFORM 1510-READ-CONTROL-FILE
+           END-IF.
+
+       1510-READ-CONTROL-FILE.
+           MOVE SPACES TO WS-RUN-LABEL
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE INTO WS-RUN-LABEL
+                   AT END
+                       MOVE "DEFAULT" TO WS-RUN-LABEL
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               MOVE "DEFAULT" TO WS-RUN-LABEL
+           END-IF.
+
+       1550-GET-JOB-STEP-INFO.
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-COMMAND-LINE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF WS-COMMAND-LINE-PARM NOT = SPACES
+                       MOVE WS-COMMAND-LINE-PARM(1:8) TO WS-JOB-NAME
+                   END-IF
+           END-ACCEPT
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-COMMAND-LINE-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF WS-COMMAND-LINE-PARM NOT = SPACES
+                       MOVE WS-COMMAND-LINE-PARM(1:8) TO WS-STEP-NAME
+                   END-IF
+           END-ACCEPT.
+
+       1600-GET-CURRENT-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-TIME.
+
+       1700-CHECK-COUNTER-OVERFLOW.
+           IF WS-NUMERIC-FIELD >= WS-MAX-COUNTER-VALUE
+               PERFORM 1710-ARCHIVE-AND-RESET-COUNTER
+           END-IF.
+
+       1710-ARCHIVE-AND-RESET-COUNTER.
+           MOVE WS-NUMERIC-FIELD TO OVF-ARCHIVED-COUNT
+           MOVE CTL-LAST-RUN-LABEL TO OVF-RUN-LABEL
+           MOVE WS-RUN-DATE TO OVF-ARCHIVE-DATE
+           MOVE WS-RUN-TIME TO OVF-ARCHIVE-TIME
+           MOVE "WARNING: RUN COUNTER REACHED MAXIMUM - ARCHIVED/RESET"
+               TO OVF-MESSAGE
+           OPEN EXTEND OVERFLOW-FILE
+           IF WS-OVERFLOW-STATUS = "35" OR WS-OVERFLOW-STATUS = "05"
+               CLOSE OVERFLOW-FILE
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF
+           IF WS-OVERFLOW-STATUS = "00"
+               WRITE FD-OVERFLOW-RECORD FROM OVERFLOW-RECORD
+               CLOSE OVERFLOW-FILE
+               DISPLAY "BUG: " OVF-MESSAGE
+           ELSE
+               DISPLAY "BUG: ERROR OPENING OVFLFILE - STATUS "
+                   WS-OVERFLOW-STATUS " - ARCHIVE RECORD NOT WRITTEN"
+           END-IF
+           MOVE 0 TO WS-NUMERIC-FIELD.
+
+       1750-CHECK-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STATUS = "A"
+                           SET CHECKPOINT-FOUND TO TRUE
+                           MOVE CKPT-RECORDS-PROCESSED
+                               TO WS-RECORDS-TO-SKIP
+                           MOVE CKPT-RECORDS-PROCESSED
+                               TO WS-RECORDS-PROCESSED
+                           MOVE CKPT-AMOUNT-TOTAL
+                               TO WS-TRANS-AMOUNT-TOTAL
+                           MOVE CKPT-INVALID-COUNT
+                               TO WS-TRANS-INVALID-COUNT
+                           DISPLAY "BUG: RESTARTING AFTER RECORD "
+                               CKPT-RECORDS-PROCESSED
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1800-PROCESS-TRANSACTIONS.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "00"
+               IF CHECKPOINT-FOUND
+                   PERFORM 1810-SKIP-TO-RESTART-POINT
+               END-IF
+               PERFORM UNTIL EOF-TRANS
+                   READ TRANS-FILE INTO TRANSACTION-RECORD
+                       AT END
+                           SET EOF-TRANS TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                           PERFORM 1815-APPLY-TRANSACTION
+                           IF FUNCTION MOD(WS-RECORDS-PROCESSED,
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 1820-WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               PERFORM 1830-WRITE-COMPLETION-CHECKPOINT
+               DISPLAY "BUG: TRANSACTION TOTAL " WS-TRANS-AMOUNT-TOTAL
+                   " INVALID TYPE CODES " WS-TRANS-INVALID-COUNT
+           ELSE
+               DISPLAY "BUG: NO TRANSACTION FILE PRESENT - SKIPPING"
+           END-IF.
+
+       1810-SKIP-TO-RESTART-POINT.
+           PERFORM WS-RECORDS-TO-SKIP TIMES
+               READ TRANS-FILE
+                   AT END
+                       SET EOF-TRANS TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1815-APPLY-TRANSACTION.
+           IF TRANS-TYPE-VALID
+               ADD TRANS-AMOUNT TO WS-TRANS-AMOUNT-TOTAL
+           ELSE
+               ADD 1 TO WS-TRANS-INVALID-COUNT
+               DISPLAY "BUG: INVALID TRANS-TYPE-CODE ON " TRANS-ID
+                   " - EXCLUDED FROM TOTAL"
+           END-IF.
+
+       1820-WRITE-CHECKPOINT.
+           MOVE WS-JOB-NAME TO CKPT-JOB-NAME
+           MOVE WS-NUMERIC-FIELD TO CKPT-RUN-COUNT
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           MOVE TRANS-ID TO CKPT-LAST-TRANS-ID
+           MOVE WS-RUN-DATE TO CKPT-DATE
+           MOVE WS-RUN-TIME TO CKPT-TIME
+           MOVE WS-TRANS-AMOUNT-TOTAL TO CKPT-AMOUNT-TOTAL
+           MOVE WS-TRANS-INVALID-COUNT TO CKPT-INVALID-COUNT
+           MOVE "A" TO CKPT-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE FD-CHECKPOINT-RECORD FROM CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       1830-WRITE-COMPLETION-CHECKPOINT.
+           MOVE WS-JOB-NAME TO CKPT-JOB-NAME
+           MOVE WS-NUMERIC-FIELD TO CKPT-RUN-COUNT
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           MOVE TRANS-ID TO CKPT-LAST-TRANS-ID
+           MOVE WS-RUN-DATE TO CKPT-DATE
+           MOVE WS-RUN-TIME TO CKPT-TIME
+           MOVE WS-TRANS-AMOUNT-TOTAL TO CKPT-AMOUNT-TOTAL
+           MOVE WS-TRANS-INVALID-COUNT TO CKPT-INVALID-COUNT
+           MOVE "C" TO CKPT-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE FD-CHECKPOINT-RECORD FROM CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2000-WRITE-COUNTER-FILE.
+           MOVE "CTL01" TO CTL-KEY
+           MOVE WS-NUMERIC-FIELD TO CTL-RUN-COUNT
+           MOVE WS-RUN-LABEL TO CTL-LAST-RUN-LABEL
+           MOVE CTL-COUNTER-RECORD TO FD-COUNTER-RECORD
+           IF COUNTER-RECORD-FOUND
+               REWRITE FD-COUNTER-RECORD
+                   INVALID KEY
+                       DISPLAY "BUG: ERROR REWRITING COUNTER FILE"
+               END-REWRITE
+           ELSE
+               WRITE FD-COUNTER-RECORD
+                   INVALID KEY
+                       DISPLAY "BUG: ERROR WRITING COUNTER FILE"
+               END-WRITE
+           END-IF
+           CLOSE COUNTER-FILE.
+
+       2100-WRITE-REPORT-RECORD.
+           MOVE WS-NUMERIC-FIELD TO RPT-RUN-COUNT
+           MOVE WS-RUN-LABEL TO RPT-RUN-LABEL
+           MOVE WS-RUN-DATE TO RPT-RUN-DATE
+           MOVE WS-RUN-TIME TO RPT-RUN-TIME
+           OPEN EXTEND REPORT-FILE
+           IF WS-REPORT-STATUS = "35" OR WS-REPORT-STATUS = "05"
+               CLOSE REPORT-FILE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF WS-REPORT-STATUS = "00"
+               WRITE FD-REPORT-RECORD FROM REPORT-RECORD
+               CLOSE REPORT-FILE
+           ELSE
+               DISPLAY "BUG: ERROR OPENING RPTFILE - STATUS "
+                   WS-REPORT-STATUS " - REPORT RECORD NOT WRITTEN"
+           END-IF.
+
+       2200-WRITE-AUDIT-RECORD.
+           MOVE WS-NUMERIC-FIELD TO AUD-RUN-COUNT
+           MOVE WS-RUN-LABEL TO AUD-RUN-LABEL
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           MOVE WS-STEP-NAME TO AUD-STEP-NAME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35" OR WS-AUDIT-STATUS = "05"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS = "00"
+               WRITE FD-AUDIT-RECORD FROM AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY "BUG: ERROR OPENING AUDTFILE - STATUS "
+                   WS-AUDIT-STATUS " - AUDIT RECORD NOT WRITTEN"
+           END-IF.
