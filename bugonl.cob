@@ -0,0 +1,144 @@
+      ******************************************************************
+      *  PROGRAM-ID: BUGONL                                           *
+      *  CICS PSEUDO-CONVERSATIONAL INQUIRY/CORRECTION TRANSACTION     *
+      *  FOR THE BUG RUN COUNTER.  LETS AN AUTHORIZED OPERATOR VIEW    *
+      *  AND CORRECT WS-NUMERIC-FIELD / WS-RUN-LABEL (AS PERSISTED IN  *
+      *  COUNTFIL) WITHOUT A SPECIAL ONE-OFF BATCH FIX JOB.            *
+      *  DIALECT NOTE: THIS PROGRAM USES EXEC CICS COMMANDS AND IS     *
+      *  NOT COMPILABLE BY PLAIN GNUCOBOL WITHOUT A CICS TRANSLATOR;   *
+      *  IT IS DESK-CHECKED AGAINST STANDARD CICS COBOL CONVENTIONS.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGONL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY BUGMAP.
+           COPY WSCOUNT.
+           COPY DFHAID.
+
+       01  WS-COUNTER-KEY                  PIC X(5) VALUE "CTL01".
+
+       01  WS-COMMAREA-AREA.
+           05  CA-RUN-COUNT                PIC 9(5).
+           05  CA-RUN-LABEL                PIC X(10).
+
+       01  WS-RESP                         PIC S9(8) COMP.
+
+       01  WS-MAPSET-NAME                  PIC X(8) VALUE "BUGSET".
+       01  WS-MAP-NAME                     PIC X(8) VALUE "BUGMAP".
+       01  WS-FILE-NAME                    PIC X(8) VALUE "COUNTFIL".
+       01  WS-TRANSID                      PIC X(4) VALUE "BUGO".
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                     PIC X(15).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           IF EIBCALEN = 0
+               PERFORM 1000-INITIAL-ENTRY
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA-AREA
+               PERFORM 2000-PROCESS-OPERATOR-INPUT
+           END-IF
+           EXEC CICS RETURN
+               TRANSID(WS-TRANSID)
+               COMMAREA(WS-COMMAREA-AREA)
+               LENGTH(LENGTH OF WS-COMMAREA-AREA)
+           END-EXEC.
+
+       1000-INITIAL-ENTRY.
+           PERFORM 1100-READ-COUNTER-RECORD
+           MOVE CTL-RUN-COUNT TO RUNCNTO OF BUGMAPO
+           MOVE CTL-LAST-RUN-LABEL TO LABELO OF BUGMAPO
+           MOVE CTL-RUN-COUNT TO CA-RUN-COUNT
+           MOVE CTL-LAST-RUN-LABEL TO CA-RUN-LABEL
+           MOVE SPACES TO MSGO OF BUGMAPO
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               ERASE
+           END-EXEC.
+
+       1100-READ-COUNTER-RECORD.
+           EXEC CICS READ
+               FILE(WS-FILE-NAME)
+               INTO(CTL-COUNTER-RECORD)
+               RIDFLD(WS-COUNTER-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 0 TO CTL-RUN-COUNT
+               MOVE SPACES TO CTL-LAST-RUN-LABEL
+           END-IF.
+
+       1150-READ-COUNTER-RECORD-FOR-UPDATE.
+           EXEC CICS READ
+               FILE(WS-FILE-NAME)
+               INTO(CTL-COUNTER-RECORD)
+               RIDFLD(WS-COUNTER-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 0 TO CTL-RUN-COUNT
+               MOVE SPACES TO CTL-LAST-RUN-LABEL
+           END-IF.
+
+       2000-PROCESS-OPERATOR-INPUT.
+           EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               INTO(BUGMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2050-REDISPLAY-FROM-COMMAREA
+           ELSE
+               EVALUATE EIBAID
+                   WHEN DFHPF3
+                       EXEC CICS RETURN END-EXEC
+                   WHEN DFHENTER
+                       PERFORM 2100-VALIDATE-AND-UPDATE-COUNTER
+                   WHEN OTHER
+                       PERFORM 1000-INITIAL-ENTRY
+               END-EVALUATE
+           END-IF.
+
+       2050-REDISPLAY-FROM-COMMAREA.
+           MOVE CA-RUN-COUNT TO RUNCNTO OF BUGMAPO
+           MOVE CA-RUN-LABEL TO LABELO OF BUGMAPO
+           MOVE "INPUT NOT RECEIVED - PLEASE RE-ENTER"
+               TO MSGO OF BUGMAPO
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               DATAONLY
+           END-EXEC.
+
+       2100-VALIDATE-AND-UPDATE-COUNTER.
+           PERFORM 1150-READ-COUNTER-RECORD-FOR-UPDATE
+           IF RUNCNTL > 0
+               MOVE RUNCNTI TO CTL-RUN-COUNT
+           END-IF
+           IF LABELL > 0
+               MOVE LABELI TO CTL-LAST-RUN-LABEL
+           END-IF
+           EXEC CICS REWRITE
+               FILE(WS-FILE-NAME)
+               FROM(CTL-COUNTER-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "COUNTER UPDATED SUCCESSFULLY" TO MSGO OF BUGMAPO
+           ELSE
+               MOVE "ERROR UPDATING COUNTER - SEE OPERATOR"
+                   TO MSGO OF BUGMAPO
+           END-IF
+           MOVE CTL-RUN-COUNT TO RUNCNTO OF BUGMAPO
+           MOVE CTL-LAST-RUN-LABEL TO LABELO OF BUGMAPO
+           MOVE CTL-RUN-COUNT TO CA-RUN-COUNT
+           MOVE CTL-LAST-RUN-LABEL TO CA-RUN-LABEL
+           EXEC CICS SEND MAP(WS-MAP-NAME)
+               MAPSET(WS-MAPSET-NAME)
+               DATAONLY
+           END-EXEC.
