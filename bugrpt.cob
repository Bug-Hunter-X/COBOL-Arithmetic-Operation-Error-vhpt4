@@ -0,0 +1,325 @@
+      ******************************************************************
+      *  PROGRAM-ID: BUGRPT                                           *
+      *  READS THE AUDIT TRAIL BUILT UP BY BUG (AUDT-FILE) AND         *
+      *  PRODUCES A DAILY/WEEKLY/MONTHLY SUMMARY OF RUN COUNTS AND     *
+      *  LABEL BREAKDOWNS.                                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "SUMRFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  FD-AUDIT-RECORD                 PIC X(45).
+
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  FD-SUMMARY-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY WSAUDIT.
+
+       01  WS-FILE-STATUSES.
+           05  WS-AUDIT-STATUS             PIC X(2) VALUE SPACES.
+           05  WS-SUMMARY-STATUS           PIC X(2) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-AUDIT-SW             PIC X VALUE "N".
+               88  EOF-AUDIT                VALUE "Y".
+
+      *    ONE SUMMARY BUCKET PER DATE/LABEL COMBINATION SEEN IN THE
+      *    AUDIT FILE.  KEYED BY DATE+LABEL RATHER THAN DATE ALONE, SO
+      *    THE 366-ENTRY SIZE IS A SANITY LIMIT, NOT A GUARANTEE - SEE
+      *    THE BOUNDS CHECK IN 2210-ADD-DAILY-ENTRY.
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-COUNT            PIC 9(4) VALUE 0.
+           05  WS-SUMMARY-ENTRY OCCURS 366 TIMES
+                   INDEXED BY WS-SUM-IDX.
+               10  WS-SUM-DATE             PIC 9(8).
+               10  WS-SUM-LABEL            PIC X(10).
+               10  WS-SUM-RUN-COUNT        PIC 9(5).
+
+      *    ONE BUCKET PER (ISO YEAR/WEEK)+LABEL COMBINATION.
+       01  WS-WEEK-TABLE.
+           05  WS-WEEK-COUNT               PIC 9(4) VALUE 0.
+           05  WS-WEEK-ENTRY OCCURS 366 TIMES
+                   INDEXED BY WS-WK-IDX.
+               10  WS-WK-YEAR-WEEK         PIC 9(6).
+               10  WS-WK-LABEL             PIC X(10).
+               10  WS-WK-RUN-COUNT         PIC 9(5).
+
+      *    ONE BUCKET PER (YEAR/MONTH)+LABEL COMBINATION.
+       01  WS-MONTH-TABLE.
+           05  WS-MONTH-COUNT              PIC 9(4) VALUE 0.
+           05  WS-MONTH-ENTRY OCCURS 366 TIMES
+                   INDEXED BY WS-MO-IDX.
+               10  WS-MO-YEAR-MONTH        PIC 9(6).
+               10  WS-MO-LABEL             PIC X(10).
+               10  WS-MO-RUN-COUNT         PIC 9(5).
+
+       01  WS-SEARCH-RESULT-SW             PIC X VALUE "N".
+           88  ENTRY-FOUND                 VALUE "Y".
+
+       01  WS-TOTAL-RUNS                   PIC 9(9) VALUE 0.
+
+       01  WS-DATE-PARTS.
+           05  WS-CURR-YEAR                PIC 9(4).
+           05  WS-CURR-MONTH               PIC 9(2).
+           05  WS-JAN1-DATE                PIC 9(8).
+           05  WS-JAN1-INTEGER             PIC S9(9) COMP.
+           05  WS-DATE-INTEGER             PIC S9(9) COMP.
+           05  WS-DAY-OF-YEAR              PIC 9(3).
+           05  WS-WEEK-NUM                 PIC 9(2).
+           05  WS-CURR-YEAR-MONTH          PIC 9(6).
+           05  WS-CURR-YEAR-WEEK           PIC 9(6).
+
+       01  WS-SUMMARY-LINE.
+           05  SUM-DATE-OUT                PIC 9(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  SUM-LABEL-OUT               PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  SUM-COUNT-OUT               PIC ZZZZ9.
+           05  FILLER                      PIC X(53) VALUE SPACES.
+
+       01  WS-WEEK-LINE.
+           05  WK-YEAR-WEEK-OUT            PIC 9(6).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  WK-LABEL-OUT                PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WK-COUNT-OUT                PIC ZZZZ9.
+           05  FILLER                      PIC X(53) VALUE SPACES.
+
+       01  WS-MONTH-LINE.
+           05  MO-YEAR-MONTH-OUT           PIC 9(6).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  MO-LABEL-OUT                PIC X(10).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  MO-COUNT-OUT                PIC ZZZZ9.
+           05  FILLER                      PIC X(53) VALUE SPACES.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                      PIC X(80) VALUE
+               "BUG RUN-HISTORY SUMMARY REPORT - BY DATE AND LABEL".
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                      PIC X(80) VALUE
+               "DATE      LABEL       COUNT".
+
+       01  WS-WEEK-HEADING-LINE-1.
+           05  FILLER                      PIC X(80) VALUE
+               "BUG RUN-HISTORY SUMMARY REPORT - BY WEEK AND LABEL".
+
+       01  WS-WEEK-HEADING-LINE-2.
+           05  FILLER                      PIC X(80) VALUE
+               "YR-WK   LABEL       COUNT".
+
+       01  WS-MONTH-HEADING-LINE-1.
+           05  FILLER                      PIC X(80) VALUE
+               "BUG RUN-HISTORY SUMMARY REPORT - BY MONTH AND LABEL".
+
+       01  WS-MONTH-HEADING-LINE-2.
+           05  FILLER                      PIC X(80) VALUE
+               "YR-MO   LABEL       COUNT".
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(16) VALUE
+               "TOTAL RUNS READ:".
+           05  TOTAL-RUNS-OUT              PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-SUMMARY-TABLE
+           PERFORM 3000-PRINT-SUMMARY-REPORT
+           PERFORM 4000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "BUGRPT: AUDIT FILE NOT FOUND - EMPTY REPORT"
+               SET EOF-AUDIT TO TRUE
+           END-IF
+           OPEN OUTPUT SUMMARY-FILE.
+
+       2000-BUILD-SUMMARY-TABLE.
+           PERFORM UNTIL EOF-AUDIT
+               READ AUDIT-FILE INTO AUDIT-RECORD
+                   AT END
+                       SET EOF-AUDIT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-RUNS
+                       PERFORM 2100-ACCUMULATE-SUMMARY
+               END-READ
+           END-PERFORM.
+
+       2100-ACCUMULATE-SUMMARY.
+           PERFORM 2150-COMPUTE-DATE-PARTS
+           PERFORM 2200-ACCUMULATE-DAILY
+           PERFORM 2300-ACCUMULATE-WEEKLY
+           PERFORM 2400-ACCUMULATE-MONTHLY.
+
+       2150-COMPUTE-DATE-PARTS.
+           MOVE AUD-RUN-DATE(1:4) TO WS-CURR-YEAR
+           MOVE AUD-RUN-DATE(5:2) TO WS-CURR-MONTH
+           COMPUTE WS-CURR-YEAR-MONTH =
+               WS-CURR-YEAR * 100 + WS-CURR-MONTH
+           COMPUTE WS-JAN1-DATE = WS-CURR-YEAR * 10000 + 0101
+           COMPUTE WS-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(AUD-RUN-DATE)
+           COMPUTE WS-JAN1-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-JAN1-DATE)
+           COMPUTE WS-DAY-OF-YEAR =
+               WS-DATE-INTEGER - WS-JAN1-INTEGER + 1
+           COMPUTE WS-WEEK-NUM = ((WS-DAY-OF-YEAR - 1) / 7) + 1
+           COMPUTE WS-CURR-YEAR-WEEK = WS-CURR-YEAR * 100 + WS-WEEK-NUM.
+
+       2200-ACCUMULATE-DAILY.
+           MOVE "N" TO WS-SEARCH-RESULT-SW
+           IF WS-SUMMARY-COUNT > 0
+               PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                       UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                   IF WS-SUM-DATE(WS-SUM-IDX) = AUD-RUN-DATE AND
+                      WS-SUM-LABEL(WS-SUM-IDX) = AUD-RUN-LABEL
+                       ADD 1 TO WS-SUM-RUN-COUNT(WS-SUM-IDX)
+                       SET ENTRY-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT ENTRY-FOUND
+               PERFORM 2210-ADD-DAILY-ENTRY
+           END-IF.
+
+       2210-ADD-DAILY-ENTRY.
+           IF WS-SUMMARY-COUNT >= 366
+               DISPLAY "BUGRPT: DAILY SUMMARY TABLE FULL - "
+                   "DATE/LABEL " AUD-RUN-DATE " " AUD-RUN-LABEL
+                   " NOT ADDED"
+           ELSE
+               ADD 1 TO WS-SUMMARY-COUNT
+               SET WS-SUM-IDX TO WS-SUMMARY-COUNT
+               MOVE AUD-RUN-DATE TO WS-SUM-DATE(WS-SUM-IDX)
+               MOVE AUD-RUN-LABEL TO WS-SUM-LABEL(WS-SUM-IDX)
+               MOVE 1 TO WS-SUM-RUN-COUNT(WS-SUM-IDX)
+           END-IF.
+
+       2300-ACCUMULATE-WEEKLY.
+           MOVE "N" TO WS-SEARCH-RESULT-SW
+           IF WS-WEEK-COUNT > 0
+               PERFORM VARYING WS-WK-IDX FROM 1 BY 1
+                       UNTIL WS-WK-IDX > WS-WEEK-COUNT
+                   IF WS-WK-YEAR-WEEK(WS-WK-IDX) = WS-CURR-YEAR-WEEK AND
+                      WS-WK-LABEL(WS-WK-IDX) = AUD-RUN-LABEL
+                       ADD 1 TO WS-WK-RUN-COUNT(WS-WK-IDX)
+                       SET ENTRY-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT ENTRY-FOUND
+               PERFORM 2310-ADD-WEEKLY-ENTRY
+           END-IF.
+
+       2310-ADD-WEEKLY-ENTRY.
+           IF WS-WEEK-COUNT >= 366
+               DISPLAY "BUGRPT: WEEKLY SUMMARY TABLE FULL - "
+                   "YEAR-WEEK/LABEL " WS-CURR-YEAR-WEEK " "
+                   AUD-RUN-LABEL " NOT ADDED"
+           ELSE
+               ADD 1 TO WS-WEEK-COUNT
+               SET WS-WK-IDX TO WS-WEEK-COUNT
+               MOVE WS-CURR-YEAR-WEEK TO WS-WK-YEAR-WEEK(WS-WK-IDX)
+               MOVE AUD-RUN-LABEL TO WS-WK-LABEL(WS-WK-IDX)
+               MOVE 1 TO WS-WK-RUN-COUNT(WS-WK-IDX)
+           END-IF.
+
+       2400-ACCUMULATE-MONTHLY.
+           MOVE "N" TO WS-SEARCH-RESULT-SW
+           IF WS-MONTH-COUNT > 0
+               PERFORM VARYING WS-MO-IDX FROM 1 BY 1
+                       UNTIL WS-MO-IDX > WS-MONTH-COUNT
+                   IF WS-MO-YEAR-MONTH(WS-MO-IDX) = WS-CURR-YEAR-MONTH
+                      AND WS-MO-LABEL(WS-MO-IDX) = AUD-RUN-LABEL
+                       ADD 1 TO WS-MO-RUN-COUNT(WS-MO-IDX)
+                       SET ENTRY-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT ENTRY-FOUND
+               PERFORM 2410-ADD-MONTHLY-ENTRY
+           END-IF.
+
+       2410-ADD-MONTHLY-ENTRY.
+           IF WS-MONTH-COUNT >= 366
+               DISPLAY "BUGRPT: MONTHLY SUMMARY TABLE FULL - "
+                   "YEAR-MONTH/LABEL " WS-CURR-YEAR-MONTH " "
+                   AUD-RUN-LABEL " NOT ADDED"
+           ELSE
+               ADD 1 TO WS-MONTH-COUNT
+               SET WS-MO-IDX TO WS-MONTH-COUNT
+               MOVE WS-CURR-YEAR-MONTH TO WS-MO-YEAR-MONTH(WS-MO-IDX)
+               MOVE AUD-RUN-LABEL TO WS-MO-LABEL(WS-MO-IDX)
+               MOVE 1 TO WS-MO-RUN-COUNT(WS-MO-IDX)
+           END-IF.
+
+       3000-PRINT-SUMMARY-REPORT.
+           PERFORM 3100-PRINT-DAILY-SECTION
+           PERFORM 3200-PRINT-WEEKLY-SECTION
+           PERFORM 3300-PRINT-MONTHLY-SECTION
+           MOVE WS-TOTAL-RUNS TO TOTAL-RUNS-OUT
+           WRITE FD-SUMMARY-RECORD FROM WS-TOTAL-LINE.
+
+       3100-PRINT-DAILY-SECTION.
+           WRITE FD-SUMMARY-RECORD FROM WS-HEADING-LINE-1
+           WRITE FD-SUMMARY-RECORD FROM WS-HEADING-LINE-2
+           IF WS-SUMMARY-COUNT > 0
+               PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                       UNTIL WS-SUM-IDX > WS-SUMMARY-COUNT
+                   MOVE WS-SUM-DATE(WS-SUM-IDX) TO SUM-DATE-OUT
+                   MOVE WS-SUM-LABEL(WS-SUM-IDX) TO SUM-LABEL-OUT
+                   MOVE WS-SUM-RUN-COUNT(WS-SUM-IDX) TO SUM-COUNT-OUT
+                   WRITE FD-SUMMARY-RECORD FROM WS-SUMMARY-LINE
+               END-PERFORM
+           END-IF.
+
+       3200-PRINT-WEEKLY-SECTION.
+           WRITE FD-SUMMARY-RECORD FROM WS-WEEK-HEADING-LINE-1
+           WRITE FD-SUMMARY-RECORD FROM WS-WEEK-HEADING-LINE-2
+           IF WS-WEEK-COUNT > 0
+               PERFORM VARYING WS-WK-IDX FROM 1 BY 1
+                       UNTIL WS-WK-IDX > WS-WEEK-COUNT
+                   MOVE WS-WK-YEAR-WEEK(WS-WK-IDX) TO WK-YEAR-WEEK-OUT
+                   MOVE WS-WK-LABEL(WS-WK-IDX) TO WK-LABEL-OUT
+                   MOVE WS-WK-RUN-COUNT(WS-WK-IDX) TO WK-COUNT-OUT
+                   WRITE FD-SUMMARY-RECORD FROM WS-WEEK-LINE
+               END-PERFORM
+           END-IF.
+
+       3300-PRINT-MONTHLY-SECTION.
+           WRITE FD-SUMMARY-RECORD FROM WS-MONTH-HEADING-LINE-1
+           WRITE FD-SUMMARY-RECORD FROM WS-MONTH-HEADING-LINE-2
+           IF WS-MONTH-COUNT > 0
+               PERFORM VARYING WS-MO-IDX FROM 1 BY 1
+                       UNTIL WS-MO-IDX > WS-MONTH-COUNT
+                   MOVE WS-MO-YEAR-MONTH(WS-MO-IDX) TO MO-YEAR-MONTH-OUT
+                   MOVE WS-MO-LABEL(WS-MO-IDX) TO MO-LABEL-OUT
+                   MOVE WS-MO-RUN-COUNT(WS-MO-IDX) TO MO-COUNT-OUT
+                   WRITE FD-SUMMARY-RECORD FROM WS-MONTH-LINE
+               END-PERFORM
+           END-IF.
+
+       4000-TERMINATE.
+           CLOSE AUDIT-FILE
+           CLOSE SUMMARY-FILE.
